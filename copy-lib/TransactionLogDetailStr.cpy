@@ -0,0 +1,16 @@
+      ******************************************************************
+      * TRANSACTIONLOGDETAILSTR
+      *   Layout of one line written to the shared transaction audit
+      *   log (TRANLOG.TXT). Used by both the interactive transaction
+      *   entry in CBLMAIN and the warehouse-scanner batch poster so
+      *   the two paths can never drift apart on log layout.
+      ******************************************************************
+           05  TLOG-DATE                 PIC 9(6).
+           05  FILLER                    PIC X VALUE SPACES.
+           05  TLOG-TRANSACTION-TYPE     PIC X.
+           05  FILLER                    PIC X VALUE SPACES.
+           05  TLOG-PART-NUMBER          PIC 9(5).
+           05  FILLER                    PIC X VALUE SPACES.
+           05  TLOG-TRANSACTION-AMOUNT   PIC 9(3).
+           05  FILLER                    PIC X VALUE SPACES.
+           05  TLOG-RESULTING-QTY-ON-HAND PIC 9(4).
