@@ -1,13 +1,13 @@
       ******************************************************************
-   	  * This program is to:
+      * This program is to:
       *      - convert Master Inventory Sequential File
       *        to Indexed Sequencial File.
       *
       *      - convert Supplier Sequential File
       *        to Supplier Indexed File.
       *
-      *      - call routine to create Inventory Report File  
-   	  *
+      *      - call routine to create Inventory Report File
+      *
       *      - call routine to create Re-order Report File
       *
       ******************************************************************
@@ -17,7 +17,7 @@
        PROGRAM-ID.                 CBLMAIN.
        AUTHOR.                     Maycon Morais.
        DATE-WRITTEN.               APRIL 01 2020.
-	   DATE-COMPILED.              SEP 02 2021.
+       DATE-COMPILED.              SEP 02 2021.
 
        ENVIRONMENT                       DIVISION.
        INPUT-OUTPUT                      SECTION.
@@ -43,6 +43,24 @@
                ACCESS MODE IS RANDOM
                RECORD KEY IS SUPPLIER-CODE-OUT-PK.
 
+       SELECT  TRANSACTION-LOG-OUT
+               ASSIGN TO "C:\temp\TRANLOG.TXT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       SELECT  CHECKPOINT-FILE
+               ASSIGN TO "C:\temp\CBLMAIN.CKP"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
+
+       SELECT  CHECKPOINT-TEMP-FILE
+               ASSIGN TO "C:\temp\CBLMAIN.CKT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS CKPT-TEMP-FILE-STATUS.
+
+       SELECT  REJECTED-TRANSACTIONS-OUT
+               ASSIGN TO "C:\temp\REJECTED.TXT"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA                              DIVISION.
        FILE                              SECTION.
        FD  INVENT-FILE-IN.
@@ -60,26 +78,71 @@
        FD  SUPPLIERI.
        01  SUPPLIER-RECORD-OUT.
            COPY 'IndexedSupplierStr'     IN copy-lib.
-           
+
+       FD  TRANSACTION-LOG-OUT.
+       01  TRANSACTION-LOG-RECORD        PIC X(40).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD             PIC X(15).
+
+       FD  CHECKPOINT-TEMP-FILE.
+       01  CHECKPOINT-TEMP-RECORD        PIC X(15).
+
+       FD  REJECTED-TRANSACTIONS-OUT.
+       01  REJECTED-TRANSACTION-RECORD   PIC X(45).
+
        WORKING-STORAGE SECTION.
        01  FLAGS-AND-COUNTERS.
            05  INVENT-EOF-FLAG           PIC X(03) VALUE "NO".
            05  SUPPLIERS-EOF-FLAG        PIC X(03) VALUE "NO".
            05  READ-OK-SWITCH            PIC X(03) VALUE "NO".
            05  CONT-TRANSACTION-FLAG     PIC X VALUE "Y".
-           
+           05  TRANSACTION-VALID-SWITCH  PIC X(03) VALUE "NO".
+           05  RESTART-MODE-SW           PIC X(03) VALUE "NO".
+           05  CKPT-FILE-STATUS          PIC X(02) VALUE "00".
+           05  CKPT-TEMP-FILE-STATUS     PIC X(02) VALUE "00".
+
+       01  CKPT-FILE-NAMES.
+           05  CKPT-ACTIVE-FILE-NAME     PIC X(30)
+               VALUE "C:\temp\CBLMAIN.CKP".
+           05  CKPT-TEMP-FILE-NAME       PIC X(30)
+               VALUE "C:\temp\CBLMAIN.CKT".
+           05  CKPT-RENAME-STATUS        PIC S9(9) COMP-5 VALUE ZERO.
+
+       01  CHECKPOINT-DETAIL.
+           05  CKPT-STATUS               PIC X VALUE "I".
+               88  CKPT-IN-PROGRESS      VALUE "I".
+               88  CKPT-COMPLETE         VALUE "C".
+           05  CKPT-INV-PROGRESS-SW      PIC X VALUE "N".
+               88  CKPT-INV-STARTED      VALUE "Y".
+           05  CKPT-SUP-PROGRESS-SW      PIC X VALUE "N".
+               88  CKPT-SUP-STARTED      VALUE "Y".
+           05  CKPT-LAST-PART-NUMBER     PIC 9(5) VALUE ZERO.
+           05  CKPT-LAST-SUPPLIER-CODE   PIC 9(4) VALUE ZERO.
+           05  FILLER                    PIC X(3) VALUE SPACES.
+
        01  TRANSACTION-DETAILS.
            05  TRANSACTION-TYPE-WS       PIC X VALUE "+".
                88  INCREASE VALUE "R".
                88  DECREASE VALUE "S".
            05  TRANSACTION-AMOUNT-WS     PIC 9(3) VALUE 0.
-           
+
+       01  TRANSACTION-LOG-DETAIL.
+           COPY 'TransactionLogDetailStr' IN copy-lib.
+
+       01  REJECTED-TRANSACTION-DETAIL.
+           COPY 'RejectedTransactionDetailStr' IN copy-lib.
+
        01  ROUTINE-CREATE-REPORTS.
            05 WS-GENERATE-INV            PIC X(23)
            VALUE 'GenerateInventoryReport'.
-           05 WS-GENERATE-REORDER        PIC X(07) 
+           05 WS-GENERATE-REORDER        PIC X(07)
            VALUE 'reorder'.
-           
+           05 WS-GENERATE-SUPVAL         PIC X(06)
+           VALUE 'supval'.
+           05 WS-GENERATE-BATCH-POST     PIC X(08)
+           VALUE 'batchpst'.
+
        SCREEN SECTION.
        01  TRANSACTION-ENTRY-SCREEN.
          05 VALUE "==MAYCON==" LINE 1.
@@ -109,22 +172,30 @@
            
            PERFORM 203-TRANSFER-SUPPLY-RECORD
                UNTIL SUPPLIERS-EOF-FLAG = "YES".
-           
+
+           PERFORM 315-COMPLETE-CHECKPOINT.
            PERFORM 205-CLOSE-INV-FILES.
            PERFORM 204-RECORD-INV-TRANSACT.
            
       * PARAGRAPH TO CALL ROUTINE TO CREATE INVENTORY REPORT    
            PERFORM 206-CALL-INVENT-REPORT.
-      * PARAGRAPH TO CALL ROUTINE TO CREATE RE-ORDER REPORT    
+      * PARAGRAPH TO CALL ROUTINE TO CREATE RE-ORDER REPORT
            PERFORM 207-CALL-REORDER-REPORT.
-           
+      * PARAGRAPH TO CALL ROUTINE TO CREATE SUPPLIER VALUATION REPORT
+           PERFORM 208-CALL-SUPPLIER-VALUATION-REPORT.
+
            STOP RUN.
        
        201-INIT-INVENTORY-REPORT.
+           PERFORM 311-CHECK-FOR-CHECKPOINT.
            PERFORM 301-OPEN-INV-FILES.
            PERFORM 302-READ-INV-RECORD.
            PERFORM 303-READ-SUPPLY-RECORD.
-           
+           IF RESTART-MODE-SW = "YES"
+              PERFORM 312-SKIP-TO-CHECKPOINT-INV
+              PERFORM 313-SKIP-TO-CHECKPOINT-SUP
+           END-IF.
+
        202-TRANSFER-INV-RECORD.
            PERFORM 304-WRITE-INV-RECORD-INDEXED.
            PERFORM 302-READ-INV-RECORD.
@@ -138,6 +209,9 @@
            PERFORM 306-ENTER-TRANSACTION
                UNTIL CONT-TRANSACTION-FLAG = "n" or "N".
            PERFORM 308-CLOSE-INV-FILE.
+      * PICK UP ANY TRANSACTIONS WAITING IN THE WAREHOUSE SCANNER
+      * BATCH FILE AND POST THEM AGAINST INVENT6 IN THE SAME RUN.
+           PERFORM 317-CALL-BATCH-POST.
        
        205-CLOSE-INV-FILES.
            CLOSE INVENT-FILE-IN SUPPLIERS-FILE-IN INVENT6
@@ -148,11 +222,22 @@
        
        207-CALL-REORDER-REPORT.
            CALL WS-GENERATE-REORDER.
-           
+
+       208-CALL-SUPPLIER-VALUATION-REPORT.
+           CALL WS-GENERATE-SUPVAL.
+
+       317-CALL-BATCH-POST.
+           CALL WS-GENERATE-BATCH-POST.
+
+
        301-OPEN-INV-FILES.
-           OPEN INPUT  INVENT-FILE-IN SUPPLIERS-FILE-IN
-               OUTPUT  INVENT6 SUPPLIERI.
-       
+           OPEN INPUT  INVENT-FILE-IN SUPPLIERS-FILE-IN.
+           IF RESTART-MODE-SW = "YES"
+              OPEN I-O   INVENT6 SUPPLIERI
+           ELSE
+              OPEN OUTPUT INVENT6 SUPPLIERI
+           END-IF.
+
        302-READ-INV-RECORD.
            READ INVENT-FILE-IN
               AT END  
@@ -167,61 +252,144 @@
            WRITE INVENTORY-RECORD-OUT FROM INVENTORY-RECORD-IN
                INVALID KEY PERFORM 701-INVALID-INV-KEY
            END-WRITE.
-           
-       305-WRITE-SUP-RECORD-INDEXED.    
-           WRITE SUPPLIER-RECORD-OUT FROM SUPPLIER-RECORD-IN            
+           MOVE INV-PART-NUMBER TO CKPT-LAST-PART-NUMBER.
+           MOVE "Y" TO CKPT-INV-PROGRESS-SW.
+           PERFORM 314-WRITE-CHECKPOINT.
+
+       305-WRITE-SUP-RECORD-INDEXED.
+           WRITE SUPPLIER-RECORD-OUT FROM SUPPLIER-RECORD-IN
                INVALID KEY PERFORM 702-INVALID-SUPPLY-KEY
            END-WRITE.
-           
+           MOVE SUP-CODE TO CKPT-LAST-SUPPLIER-CODE.
+           MOVE "Y" TO CKPT-SUP-PROGRESS-SW.
+           PERFORM 314-WRITE-CHECKPOINT.
+
        306-ENTER-TRANSACTION.
+           MOVE "NO"                     TO TRANSACTION-VALID-SWITCH.
+           PERFORM 316-GET-AND-APPLY-TRANSACTION
+               UNTIL TRANSACTION-VALID-SWITCH = "YES".
+
+           DISPLAY TRANSACTION-CONTINUE-PROMPT.
+           ACCEPT CONT-TRANSACTION-FLAG.
+           
+       307-OPEN-INV-FILE-IO.
+           OPEN I-O INVENT6.
+           OPEN EXTEND TRANSACTION-LOG-OUT.
+           OPEN EXTEND REJECTED-TRANSACTIONS-OUT.
+
+       308-CLOSE-INV-FILE.
+           CLOSE INVENT6.
+           CLOSE TRANSACTION-LOG-OUT.
+           CLOSE REJECTED-TRANSACTIONS-OUT.
+
+       309-DISPLAY-ITEM.
+           DISPLAY TRANSACTION-INVENTORY-ITEM.
+           DISPLAY PART-NUMBER-IN-PK LINE 10 COLUMN 2.
+           DISPLAY PART-NAME LINE 10 COLUMN 13.
+           DISPLAY QTY-ON-HAND LINE 10 COLUMN 34.
+
+       310-WRITE-TRAN-LOG-RECORD.
+           ACCEPT TLOG-DATE FROM DATE.
+           MOVE TRANSACTION-TYPE-WS     TO TLOG-TRANSACTION-TYPE.
+           MOVE PART-NUMBER-IN-PK       TO TLOG-PART-NUMBER.
+           MOVE TRANSACTION-AMOUNT-WS   TO TLOG-TRANSACTION-AMOUNT.
+           MOVE QTY-ON-HAND             TO TLOG-RESULTING-QTY-ON-HAND.
+           WRITE TRANSACTION-LOG-RECORD FROM TRANSACTION-LOG-DETAIL.
+
+       311-CHECK-FOR-CHECKPOINT.
+           MOVE "NO" TO RESTART-MODE-SW.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-FILE-STATUS = "00"
+              READ CHECKPOINT-FILE INTO CHECKPOINT-DETAIL
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    IF CKPT-IN-PROGRESS
+                       MOVE "YES" TO RESTART-MODE-SW
+                    END-IF
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       312-SKIP-TO-CHECKPOINT-INV.
+           IF CKPT-INV-STARTED
+              PERFORM 302-READ-INV-RECORD
+                 UNTIL INVENT-EOF-FLAG = "YES"
+                 OR INV-PART-NUMBER = CKPT-LAST-PART-NUMBER
+              IF INVENT-EOF-FLAG NOT = "YES"
+                 PERFORM 302-READ-INV-RECORD
+              END-IF
+           END-IF.
+
+       313-SKIP-TO-CHECKPOINT-SUP.
+           IF CKPT-SUP-STARTED
+              PERFORM 303-READ-SUPPLY-RECORD
+                 UNTIL SUPPLIERS-EOF-FLAG = "YES"
+                 OR SUP-CODE = CKPT-LAST-SUPPLIER-CODE
+              IF SUPPLIERS-EOF-FLAG NOT = "YES"
+                 PERFORM 303-READ-SUPPLY-RECORD
+              END-IF
+           END-IF.
+
+       314-WRITE-CHECKPOINT.
+           MOVE "I" TO CKPT-STATUS.
+           PERFORM 319-WRITE-CHECKPOINT-ATOMIC.
+
+       315-COMPLETE-CHECKPOINT.
+           MOVE "C" TO CKPT-STATUS.
+           PERFORM 319-WRITE-CHECKPOINT-ATOMIC.
+
+       319-WRITE-CHECKPOINT-ATOMIC.
+           OPEN OUTPUT CHECKPOINT-TEMP-FILE.
+           WRITE CHECKPOINT-TEMP-RECORD FROM CHECKPOINT-DETAIL.
+           CLOSE CHECKPOINT-TEMP-FILE.
+           CALL "CBL_RENAME_FILE" USING CKPT-TEMP-FILE-NAME
+                                         CKPT-ACTIVE-FILE-NAME
+               RETURNING CKPT-RENAME-STATUS
+           END-CALL.
+
+       316-GET-AND-APPLY-TRANSACTION.
            MOVE "NO"                     TO READ-OK-SWITCH.
            DISPLAY " " WITH BLANK SCREEN.
            DISPLAY TRANSACTION-ENTRY-SCREEN.
            ACCEPT TRANSACTION-TYPE-SCR.
            ACCEPT PART-NUMBER-SCR.
            ACCEPT TRANSACTION-AMOUNT-SCR.
-           
+
            READ INVENT6
                INVALID KEY
                    PERFORM 701-INVALID-INV-KEY
                NOT INVALID KEY
                    MOVE "YES" TO READ-OK-SWITCH
            END-READ.
-           
+
            IF READ-OK-SWITCH = "YES"
               EVALUATE TRUE
                  WHEN INCREASE
-                      ADD TRANSACTION-AMOUNT-WS TO QTY-ON-HAND       
+                      ADD TRANSACTION-AMOUNT-WS TO QTY-ON-HAND
                       REWRITE INVENTORY-RECORD-OUT
                       PERFORM 309-DISPLAY-ITEM
+                      PERFORM 310-WRITE-TRAN-LOG-RECORD
+                      MOVE "YES" TO TRANSACTION-VALID-SWITCH
                  WHEN DECREASE
-                      IF TRANSACTION-AMOUNT-WS > QTY-ON-HAND         
-                         PERFORM 
+                      IF TRANSACTION-AMOUNT-WS > QTY-ON-HAND
+                         PERFORM
                          703-SUBTRACTION-ERROR-BALANCE-NEGATIVE
                       ELSE
                          SUBTRACT TRANSACTION-AMOUNT-WS FROM
                          QTY-ON-HAND
                          REWRITE INVENTORY-RECORD-OUT
                          PERFORM 309-DISPLAY-ITEM
+                         PERFORM 310-WRITE-TRAN-LOG-RECORD
                       END-IF
+                      MOVE "YES" TO TRANSACTION-VALID-SWITCH
+                 WHEN OTHER
+                      PERFORM 704-INVALID-TRANSACTION-TYPE
               END-EVALUATE
-              END-IF
-           
-           DISPLAY TRANSACTION-CONTINUE-PROMPT.
-           ACCEPT CONT-TRANSACTION-FLAG.
-           
-       307-OPEN-INV-FILE-IO.
-           OPEN I-O INVENT6.
-           
-       308-CLOSE-INV-FILE.
-           CLOSE INVENT6.
-       
-       309-DISPLAY-ITEM.
-           DISPLAY TRANSACTION-INVENTORY-ITEM.
-           DISPLAY PART-NUMBER-IN-PK LINE 10 COLUMN 2.
-           DISPLAY PART-NAME LINE 10 COLUMN 13.
-           DISPLAY QTY-ON-HAND LINE 10 COLUMN 34.
-           
+           ELSE
+              MOVE "YES" TO TRANSACTION-VALID-SWITCH
+           END-IF.
+
        701-INVALID-INV-KEY.
            DISPLAY "INVALID INV KEY ERROR".    
            
@@ -231,4 +399,18 @@
        703-SUBTRACTION-ERROR-BALANCE-NEGATIVE.
            DISPLAY "Insufficient inventory. Transaction canceled."
            LINE 7 COLUMN 2.
-           
\ No newline at end of file
+           PERFORM 318-WRITE-REJECTED-TRANSACTION.
+
+       704-INVALID-TRANSACTION-TYPE.
+           DISPLAY "INVALID TRANSACTION TYPE - ENTER R OR S"
+           LINE 7 COLUMN 2.
+           PERFORM 318-WRITE-REJECTED-TRANSACTION.
+
+       318-WRITE-REJECTED-TRANSACTION.
+           ACCEPT RTRAN-DATE FROM DATE.
+           ACCEPT RTRAN-TIME FROM TIME.
+           MOVE PART-NUMBER-IN-PK     TO RTRAN-PART-NUMBER.
+           MOVE TRANSACTION-AMOUNT-WS TO RTRAN-ATTEMPTED-AMOUNT.
+           MOVE QTY-ON-HAND           TO RTRAN-ACTUAL-QTY-ON-HAND.
+           WRITE REJECTED-TRANSACTION-RECORD
+               FROM REJECTED-TRANSACTION-DETAIL.
