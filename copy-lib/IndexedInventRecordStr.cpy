@@ -0,0 +1,11 @@
+      ******************************************************************
+      * INDEXEDINVENTRECORDSTR
+      *   Layout of the INVENT6 indexed inventory master record.
+      *   RECORD KEY IS PART-NUMBER-IN-PK.
+      ******************************************************************
+           05  PART-NUMBER-IN-PK         PIC 9(5).
+           05  PART-NAME                 PIC X(20).
+           05  QTY-ON-HAND               PIC 9(4).
+           05  REORDER-POINT             PIC 9(4).
+           05  UNIT-PRICE-IN             PIC 9(4)V99.
+           05  SUPPLIER-CODE-IN          PIC 9(4).
