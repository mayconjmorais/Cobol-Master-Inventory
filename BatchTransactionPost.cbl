@@ -0,0 +1,186 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. batchpst.
+        AUTHOR. Maycon Morais.
+      * Applies a batch of R/S transactions captured by the warehouse
+      * scanners against the INVENT6 master in one run, so the floor
+      * crew is not stuck keying them in one at a time through the
+      * CBLMAIN transaction screen. Posted transactions are appended
+      * to the same transaction log CBLMAIN writes to.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT SCANNER-FILE-IN
+                ASSIGN TO "C:\temp\SCANNER.TXT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS SCANNER-FILE-STATUS.
+           SELECT INVENT6
+                ASSIGN TO "C:\temp\INVENT6.TXT"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS PART-NUMBER-IN-PK.
+           SELECT TRANSACTION-LOG-OUT
+                ASSIGN TO "C:\temp\TRANLOG.TXT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECTED-TRANSACTIONS-OUT
+                ASSIGN TO "C:\temp\REJECTED.TXT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SCANNER-FILE-IN.
+       01  SCANNER-RECORD-IN.
+           COPY 'ScannerTransactionStr' IN copy-lib.
+
+       FD  INVENT6.
+       01  INVENTORY-RECORD-OUT.
+           COPY 'IndexedInventRecordStr' IN copy-lib.
+
+       FD  TRANSACTION-LOG-OUT.
+       01  TRANSACTION-LOG-RECORD    PIC X(40).
+
+       FD  REJECTED-TRANSACTIONS-OUT.
+       01  REJECTED-TRANSACTION-RECORD  PIC X(45).
+
+       WORKING-STORAGE SECTION.
+       01  FLAGS-AND-COUNTERS.
+           05  SCANNER-EOF-FLAG      PIC X(3) VALUE "NO".
+           05  SCANNER-FILE-STATUS   PIC X(2) VALUE "00".
+           05  READ-OK-SWITCH        PIC X(3) VALUE "NO".
+
+       01  TRANSACTION-DETAILS.
+           05  TRANSACTION-TYPE-WS       PIC X VALUE SPACE.
+               88  INCREASE VALUE "R".
+               88  DECREASE VALUE "S".
+           05  TRANSACTION-AMOUNT-WS     PIC 9(3) VALUE 0.
+
+       01  TRANSACTION-LOG-DETAIL.
+           COPY 'TransactionLogDetailStr' IN copy-lib.
+
+       01  REJECTED-TRANSACTION-DETAIL.
+           COPY 'RejectedTransactionDetailStr' IN copy-lib.
+
+       01  SUMMARY-DATA.
+           05  READ-COUNTER        PIC 9(5) VALUE ZERO.
+           05  POSTED-COUNTER      PIC 9(5) VALUE ZERO.
+           05  REJECTED-COUNTER    PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       100-BATCH-POST-TRANSACTIONS.
+           PERFORM 201-INIT-BATCH-POST.
+           IF SCANNER-FILE-STATUS = "00"
+              PERFORM 202-POST-TRANSACTION
+                  UNTIL SCANNER-EOF-FLAG = "YES"
+           END-IF.
+           PERFORM 203-TERM-BATCH-POST.
+           EXIT PROGRAM.
+
+       201-INIT-BATCH-POST.
+           PERFORM 301-OPEN-FILES.
+           IF SCANNER-FILE-STATUS = "00"
+              PERFORM 302-READ-SCANNER-RECORD
+           END-IF.
+
+       202-POST-TRANSACTION.
+           PERFORM 303-APPLY-TRANSACTION.
+           PERFORM 302-READ-SCANNER-RECORD.
+
+       203-TERM-BATCH-POST.
+           PERFORM 307-WRITE-SUMMARY.
+           PERFORM 308-CLOSE-FILES.
+
+       301-OPEN-FILES.
+           OPEN INPUT SCANNER-FILE-IN.
+           IF SCANNER-FILE-STATUS = "00"
+              OPEN I-O    INVENT6
+              OPEN EXTEND TRANSACTION-LOG-OUT
+              OPEN EXTEND REJECTED-TRANSACTIONS-OUT
+           END-IF.
+
+       302-READ-SCANNER-RECORD.
+           READ SCANNER-FILE-IN
+               AT END
+                   MOVE "YES" TO SCANNER-EOF-FLAG
+               NOT AT END
+                   ADD 1 TO READ-COUNTER
+                   MOVE SCAN-TRANSACTION-TYPE   TO TRANSACTION-TYPE-WS
+                   MOVE SCAN-PART-NUMBER        TO PART-NUMBER-IN-PK
+                   MOVE SCAN-TRANSACTION-AMOUNT
+                                             TO TRANSACTION-AMOUNT-WS
+           END-READ.
+
+       303-APPLY-TRANSACTION.
+           MOVE "NO" TO READ-OK-SWITCH.
+           READ INVENT6
+               INVALID KEY
+                   PERFORM 701-INVALID-PART-NUMBER
+               NOT INVALID KEY
+                   MOVE "YES" TO READ-OK-SWITCH
+           END-READ.
+           IF READ-OK-SWITCH = "YES"
+              EVALUATE TRUE
+                 WHEN INCREASE
+                      ADD TRANSACTION-AMOUNT-WS TO QTY-ON-HAND
+                      REWRITE INVENTORY-RECORD-OUT
+                      PERFORM 304-WRITE-TRAN-LOG-RECORD
+                      ADD 1 TO POSTED-COUNTER
+                 WHEN DECREASE
+                      IF TRANSACTION-AMOUNT-WS > QTY-ON-HAND
+                         PERFORM 702-INSUFFICIENT-INVENTORY
+                      ELSE
+                         SUBTRACT TRANSACTION-AMOUNT-WS FROM
+                         QTY-ON-HAND
+                         REWRITE INVENTORY-RECORD-OUT
+                         PERFORM 304-WRITE-TRAN-LOG-RECORD
+                         ADD 1 TO POSTED-COUNTER
+                      END-IF
+                 WHEN OTHER
+                      PERFORM 703-INVALID-TRANSACTION-TYPE
+              END-EVALUATE
+           END-IF.
+
+       304-WRITE-TRAN-LOG-RECORD.
+           ACCEPT TLOG-DATE FROM DATE.
+           MOVE TRANSACTION-TYPE-WS     TO TLOG-TRANSACTION-TYPE.
+           MOVE PART-NUMBER-IN-PK       TO TLOG-PART-NUMBER.
+           MOVE TRANSACTION-AMOUNT-WS   TO TLOG-TRANSACTION-AMOUNT.
+           MOVE QTY-ON-HAND             TO TLOG-RESULTING-QTY-ON-HAND.
+           WRITE TRANSACTION-LOG-RECORD FROM TRANSACTION-LOG-DETAIL.
+
+       307-WRITE-SUMMARY.
+           DISPLAY "BATCH TRANSACTION POST COMPLETE".
+           DISPLAY "  SCANNER RECORDS READ  : " READ-COUNTER.
+           DISPLAY "  TRANSACTIONS POSTED   : " POSTED-COUNTER.
+           DISPLAY "  TRANSACTIONS REJECTED : " REJECTED-COUNTER.
+
+       308-CLOSE-FILES.
+           IF SCANNER-FILE-STATUS = "00"
+              CLOSE INVENT6 TRANSACTION-LOG-OUT
+                  REJECTED-TRANSACTIONS-OUT
+           END-IF.
+           CLOSE SCANNER-FILE-IN.
+
+       701-INVALID-PART-NUMBER.
+           DISPLAY "BATCH POST: PART NOT ON FILE - " PART-NUMBER-IN-PK.
+           ADD 1 TO REJECTED-COUNTER.
+
+       702-INSUFFICIENT-INVENTORY.
+           DISPLAY "BATCH POST: INSUFFICIENT INVENTORY FOR PART "
+               PART-NUMBER-IN-PK.
+           ADD 1 TO REJECTED-COUNTER.
+           PERFORM 705-WRITE-REJECTED-TRANSACTION.
+
+       703-INVALID-TRANSACTION-TYPE.
+           DISPLAY "BATCH POST: INVALID TRANSACTION TYPE FOR PART "
+               PART-NUMBER-IN-PK.
+           ADD 1 TO REJECTED-COUNTER.
+           PERFORM 705-WRITE-REJECTED-TRANSACTION.
+
+       705-WRITE-REJECTED-TRANSACTION.
+           ACCEPT RTRAN-DATE FROM DATE.
+           ACCEPT RTRAN-TIME FROM TIME.
+           MOVE PART-NUMBER-IN-PK     TO RTRAN-PART-NUMBER.
+           MOVE TRANSACTION-AMOUNT-WS TO RTRAN-ATTEMPTED-AMOUNT.
+           MOVE QTY-ON-HAND           TO RTRAN-ACTUAL-QTY-ON-HAND.
+           WRITE REJECTED-TRANSACTION-RECORD
+               FROM REJECTED-TRANSACTION-DETAIL.
