@@ -0,0 +1,130 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. supmaint.
+        AUTHOR. Maycon Morais.
+      * Lets the purchasing desk add, change, or delete a supplier on
+      * SUPPLIERI directly, keyed on SUPPLIER-CODE-OUT-PK, without
+      * having to rerun the full CBLMAIN nightly load just to fix up
+      * one supplier record.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT SUPPLIERI
+                ASSIGN TO "C:\temp\SUPPLIERI.TXT"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS SUPPLIER-CODE-OUT-PK.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUPPLIERI.
+       01  SUPPLIER-RECORD-OUT.
+           COPY 'IndexedSupplierStr' IN copy-lib.
+
+       WORKING-STORAGE SECTION.
+       01  FLAGS-AND-COUNTERS.
+           05  CONT-MAINT-FLAG       PIC X VALUE "Y".
+
+       01  MAINT-ACTION-DETAILS.
+           05  MAINT-ACTION-WS       PIC X VALUE SPACE.
+               88  ACTION-ADD        VALUE "A".
+               88  ACTION-CHANGE     VALUE "C".
+               88  ACTION-DELETE     VALUE "D".
+
+       SCREEN SECTION.
+       01  SUPPLIER-MAINT-SCREEN.
+         05 VALUE "==MAYCON==" LINE 1.
+           05 VALUE "==SUPPLIER MAINTENANCE==" LINE 2.
+           05 VALUE "ACTION (A-ADD, C-CHANGE, D-DELETE): " LINE 3.
+           05 MAINT-ACTION-SCR PIC X TO MAINT-ACTION-WS.
+           05 VALUE "SUPPLIER CODE (4 DIGITS): " LINE 4.
+           05 SUPPLIER-CODE-SCR PIC 9(4) TO SUPPLIER-CODE-OUT-PK.
+
+       01  SUPPLIER-DETAIL-SCREEN.
+           05 VALUE "SUPPLIER NAME: " LINE 5.
+           05 SUPPLIER-NAME-SCR PIC X(20) TO SUPPLIER-NAME.
+           05 VALUE "SUPPLIER PHONE: " LINE 6.
+           05 SUPPLIER-PHONE-SCR PIC X(12) TO SUPPLIER-PHONE.
+
+       01  TEXT-PROMPTS.
+           05  MAINT-CONTINUE-PROMPT
+               VALUE "Enter another maintenance transaction? (Y/N): "
+               LINE 12.
+
+       PROCEDURE DIVISION.
+       100-MAINTAIN-SUPPLIERS.
+           PERFORM 201-INIT-MAINTENANCE.
+           PERFORM 202-PROCESS-MAINT-TRANSACTION
+               UNTIL CONT-MAINT-FLAG = "n" or "N".
+           PERFORM 203-TERM-MAINTENANCE.
+           STOP RUN.
+
+       201-INIT-MAINTENANCE.
+           OPEN I-O SUPPLIERI.
+
+       202-PROCESS-MAINT-TRANSACTION.
+           DISPLAY " " WITH BLANK SCREEN.
+           DISPLAY SUPPLIER-MAINT-SCREEN.
+           ACCEPT MAINT-ACTION-SCR.
+           ACCEPT SUPPLIER-CODE-SCR.
+           EVALUATE TRUE
+               WHEN ACTION-ADD
+                    PERFORM 301-ADD-SUPPLIER
+               WHEN ACTION-CHANGE
+                    PERFORM 302-CHANGE-SUPPLIER
+               WHEN ACTION-DELETE
+                    PERFORM 303-DELETE-SUPPLIER
+               WHEN OTHER
+                    PERFORM 701-INVALID-ACTION
+           END-EVALUATE.
+           DISPLAY MAINT-CONTINUE-PROMPT.
+           ACCEPT CONT-MAINT-FLAG.
+
+       203-TERM-MAINTENANCE.
+           CLOSE SUPPLIERI.
+
+       301-ADD-SUPPLIER.
+           DISPLAY SUPPLIER-DETAIL-SCREEN.
+           ACCEPT SUPPLIER-NAME-SCR.
+           ACCEPT SUPPLIER-PHONE-SCR.
+           WRITE SUPPLIER-RECORD-OUT
+               INVALID KEY
+                   PERFORM 702-DUPLICATE-SUPPLIER
+               NOT INVALID KEY
+                   PERFORM 304-DISPLAY-CONFIRMATION
+           END-WRITE.
+
+       302-CHANGE-SUPPLIER.
+           READ SUPPLIERI
+               INVALID KEY
+                   PERFORM 703-SUPPLIER-NOT-FOUND
+               NOT INVALID KEY
+                   DISPLAY SUPPLIER-DETAIL-SCREEN
+                   ACCEPT SUPPLIER-NAME-SCR
+                   ACCEPT SUPPLIER-PHONE-SCR
+                   REWRITE SUPPLIER-RECORD-OUT
+                   PERFORM 304-DISPLAY-CONFIRMATION
+           END-READ.
+
+       303-DELETE-SUPPLIER.
+           READ SUPPLIERI
+               INVALID KEY
+                   PERFORM 703-SUPPLIER-NOT-FOUND
+               NOT INVALID KEY
+                   DELETE SUPPLIERI
+                   PERFORM 304-DISPLAY-CONFIRMATION
+           END-READ.
+
+       304-DISPLAY-CONFIRMATION.
+           DISPLAY "SUPPLIER RECORD UPDATED: " LINE 9 COLUMN 2.
+           DISPLAY SUPPLIER-CODE-OUT-PK LINE 9 COLUMN 27.
+
+       701-INVALID-ACTION.
+           DISPLAY "INVALID ACTION - ENTER A, C, OR D"
+               LINE 9 COLUMN 2.
+
+       702-DUPLICATE-SUPPLIER.
+           DISPLAY "SUPPLIER CODE ALREADY ON FILE" LINE 9 COLUMN 2.
+
+       703-SUPPLIER-NOT-FOUND.
+           DISPLAY "SUPPLIER NOT ON FILE" LINE 9 COLUMN 2.
