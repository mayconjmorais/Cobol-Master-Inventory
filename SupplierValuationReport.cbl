@@ -0,0 +1,287 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. supval.
+        AUTHOR. Maycon Morais.
+      * Reads the INVENT6 master, sorts it by supplier code, and lists
+      * the stock value of every part grouped under its supplier, with
+      * a subtotal line after each supplier's parts and a grand total
+      * at the end.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT INVENT-FILE-IN
+                ASSIGN TO "C:\temp\INVENT6.TXT"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE SEQUENTIAL
+                RECORD KEY IS PART-NUMBER-IN-PK.
+           SELECT SUPPLIER-FILE-IN
+                ASSIGN TO "C:\temp\SUPPLIERI.TXT"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS SUPPLIER-CODE-OUT-PK.
+           SELECT SORT-WORK-FILE
+                ASSIGN TO "C:\temp\SUPVALSRT.TMP".
+           SELECT VALUATION-REPORT-OUT
+                ASSIGN TO "C:\temp\SUPVALRPT.TXT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VALUE-EXCEPTION-OUT
+                ASSIGN TO "C:\temp\SUPVALEX.TXT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVENT-FILE-IN.
+       01  INVENTORY-RECORD-IN.
+           COPY 'IndexedInventRecordStr' IN copy-lib.
+
+       FD  SUPPLIER-FILE-IN.
+       01  SUPPLIER-RECORD-IN.
+           COPY 'IndexedSupplierStr'     IN copy-lib.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05  SORT-SUPPLIER-CODE   PIC 9(4).
+           05  SORT-PART-NUMBER     PIC 9(5).
+           05  SORT-PART-NAME       PIC X(20).
+           05  SORT-QTY-ON-HAND     PIC 9(4).
+           05  SORT-UNIT-PRICE      PIC 9(4)V99.
+
+       FD  VALUATION-REPORT-OUT.
+       01  VALUATION-RECORD-OUT  PIC X(70).
+
+       FD  VALUE-EXCEPTION-OUT.
+       01  VALUE-EXCEPTION-RECORD  PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  DAY-NAMES.
+           05  FILLER  PIC X(3) VALUE "MON".
+           05  FILLER  PIC X(3) VALUE "TUE".
+           05  FILLER  PIC X(3) VALUE "WED".
+           05  FILLER  PIC X(3) VALUE "THR".
+           05  FILLER  PIC X(3) VALUE "FRI".
+           05  FILLER  PIC X(3) VALUE "SAT".
+           05  FILLER  PIC X(3) VALUE "SUN".
+
+       01  DAY-TABLE REDEFINES DAY-NAMES.
+           05 DAY-NAME OCCURS 7 TIMES PIC X(3).
+
+       01  DATE-IN.
+           10 YEAR-IN  PIC 9(2).
+           10 MONTH-IN PIC 9(2).
+           10 DAY-IN   PIC 9(2).
+
+       01  DAY-OF-WEEK-INT PIC 9(1).
+
+       01  VALUATION-TITLE.
+           05  FILLER            PIC X(7) VALUE SPACES.
+           05  FILLER            PIC X(25)
+                   VALUE "SUPPLIER VALUATION REPORT".
+           05  FILLER            PIC X(3) VALUE SPACES.
+           05  DAY-WEEK          PIC X(3).
+           05  FILLER            PIC X VALUE SPACES.
+           05  DAY-YEAR          PIC 9(2).
+           05  FILLER            PIC X VALUE SPACES.
+           05  DAY-MONTH         PIC 9(2).
+           05  FILLER            PIC X VALUE SPACES.
+           05  DAY-DAY           PIC 9(2).
+
+       01  VALUATION-COLUMN-HEADER.
+           05  FILLER  PIC X(10)  VALUE   "PARTNUMBER".
+           05  FILLER  PIC X(4)   VALUE   SPACES.
+           05  FILLER  PIC X(8)   VALUE   "PARTNAME".
+           05  FILLER  PIC X(16)  VALUE   SPACES.
+           05  FILLER  PIC X(8)   VALUE   "QUANTITY".
+           05  FILLER  PIC X(2)   VALUE   SPACES.
+           05  FILLER  PIC X(5)   VALUE   "VALUE".
+
+       01  SUPPLIER-HEADER-LINE.
+           05  FILLER         PIC X(9)  VALUE "SUPPLIER:".
+           05  FILLER         PIC X     VALUE SPACE.
+           05  SUP-HDR-CODE   PIC ZZZ9.
+           05  FILLER         PIC X(2)  VALUE SPACES.
+           05  SUP-HDR-NAME   PIC X(20).
+
+       01  VALUATION-RECORD-DETAIL.
+           05  FILLER             PIC X(3) VALUE SPACES.
+           05  PART-NUMBER-OUT    PIC ZZZZZZ9.
+           05  FILLER             PIC X(4) VALUE SPACES.
+           05  PART-NAME-OUT      PIC X(20).
+           05  FILLER             PIC X(4) VALUE SPACES.
+           05  QTY-ON-HAND-OUT    PIC ZZZ9.
+           05  FILLER             PIC X(2) VALUE SPACES.
+           05  STOCK-VALUE-OUT-F  PIC $,$$$,$$9.99.
+
+       01  SUPPLIER-SUBTOTAL-LINE.
+           05  FILLER            PIC X(19) VALUE SPACES.
+           05  FILLER            PIC X(9)  VALUE "SUBTOTAL:".
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  SUP-SUBTOTAL-F    PIC $$$,$$$,$$9.99.
+
+       01  GRAND-TOTAL-LINE.
+           05  FILLER            PIC X(12) VALUE "GRAND TOTAL:".
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  GRAND-TOTAL-F     PIC $$$,$$$,$$9.99.
+
+       01  VALUE-EXCEPTION-DETAIL.
+           05  FILLER                 PIC X(30)
+               VALUE "STOCK VALUE OVERFLOW - PART #".
+           05  FILLER                 PIC X VALUE SPACE.
+           05  EXCEPT-PART-NUMBER-OUT PIC 9(5).
+
+       01  CONTROL-BREAK-FIELDS.
+           05  PREV-SUPPLIER-CODE   PIC 9(4) VALUE ZERO.
+           05  FIRST-RECORD-SW      PIC X(3) VALUE "YES".
+           05  SUPPLIER-SUBTOTAL    PIC 9(8)V99 VALUE ZERO.
+           05  GRAND-TOTAL          PIC 9(8)V99 VALUE ZERO.
+           05  STOCK-VALUE-OUT      PIC 9(6)V99 VALUE ZERO.
+
+       01  SUMMARY-DATA.
+           05  WRITE-COUNTER       PIC 9(4) VALUE ZERO.
+
+       01  FLAGS-AND-COUNTERS.
+           05  INVENT-EOF-FLAG     PIC X(3) VALUE "NO".
+           05  SORT-EOF-FLAG       PIC X(3) VALUE "NO".
+           05  SUPPLIER-FOUND-SW   PIC X(3) VALUE "NO".
+
+       PROCEDURE DIVISION.
+       100-PRODUCE-VALUATION-REPORT.
+           PERFORM 201-INIT-VALUATION-REPORT.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-SUPPLIER-CODE
+               INPUT PROCEDURE 401-RELEASE-INVENT-RECORDS
+               OUTPUT PROCEDURE 402-RETURN-VALUATION-RECORDS.
+           PERFORM 203-TERM-VALUATION-REPORT.
+           EXIT PROGRAM.
+
+       201-INIT-VALUATION-REPORT.
+           PERFORM 301-OPEN-FILES.
+           PERFORM 302-WRITE-COL-HEADERS.
+
+       203-TERM-VALUATION-REPORT.
+           PERFORM 308-CLOSE-FILES.
+
+       301-OPEN-FILES.
+           OPEN INPUT  SUPPLIER-FILE-IN
+                OUTPUT VALUATION-REPORT-OUT VALUE-EXCEPTION-OUT.
+
+       302-WRITE-COL-HEADERS.
+           ACCEPT DATE-IN FROM DATE.
+           MOVE YEAR-IN TO DAY-YEAR.
+           MOVE MONTH-IN TO DAY-MONTH.
+           MOVE DAY-IN TO DAY-DAY.
+           ACCEPT DAY-OF-WEEK-INT FROM DAY-OF-WEEK.
+           MOVE DAY-NAME(DAY-OF-WEEK-INT) TO DAY-WEEK.
+
+           WRITE VALUATION-RECORD-OUT FROM VALUATION-TITLE.
+           WRITE VALUATION-RECORD-OUT FROM VALUATION-COLUMN-HEADER.
+
+       303-LOOKUP-SUPPLIER.
+           MOVE "NO" TO SUPPLIER-FOUND-SW.
+           MOVE SORT-SUPPLIER-CODE TO SUPPLIER-CODE-OUT-PK.
+           READ SUPPLIER-FILE-IN
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "YES" TO SUPPLIER-FOUND-SW
+           END-READ.
+
+       305-CALCULATE-INV-VALUE.
+           MULTIPLY SORT-QTY-ON-HAND BY SORT-UNIT-PRICE
+               GIVING STOCK-VALUE-OUT
+               ON SIZE ERROR
+                   MOVE ZERO TO STOCK-VALUE-OUT
+                   PERFORM 311-WRITE-VALUE-EXCEPTION
+           END-MULTIPLY.
+           MOVE STOCK-VALUE-OUT TO STOCK-VALUE-OUT-F.
+
+       306-WRITE-SUPPLIER-HEADER.
+           MOVE SORT-SUPPLIER-CODE TO SUP-HDR-CODE.
+           IF SUPPLIER-FOUND-SW = "YES"
+               MOVE SUPPLIER-NAME TO SUP-HDR-NAME
+           ELSE
+               MOVE "** SUPPLIER NOT ON FILE **" TO SUP-HDR-NAME
+           END-IF.
+           MOVE ZERO TO SUPPLIER-SUBTOTAL.
+           WRITE VALUATION-RECORD-OUT FROM SUPPLIER-HEADER-LINE.
+           MOVE ZERO TO WRITE-COUNTER.
+
+       307-WRITE-VALUATION-DETAIL.
+           MOVE SORT-PART-NUMBER  TO PART-NUMBER-OUT.
+           MOVE SORT-PART-NAME    TO PART-NAME-OUT.
+           MOVE SORT-QTY-ON-HAND  TO QTY-ON-HAND-OUT.
+           IF WRITE-COUNTER NOT EQUAL 0
+               AND FUNCTION MOD (WRITE-COUNTER, 10) = 0
+                   WRITE VALUATION-RECORD-OUT
+                       FROM VALUATION-COLUMN-HEADER
+                       AFTER ADVANCING PAGE
+           END-IF.
+           WRITE VALUATION-RECORD-OUT FROM VALUATION-RECORD-DETAIL.
+           ADD 1 TO WRITE-COUNTER.
+           ADD STOCK-VALUE-OUT TO SUPPLIER-SUBTOTAL.
+           ADD STOCK-VALUE-OUT TO GRAND-TOTAL.
+
+       308-CLOSE-FILES.
+           CLOSE SUPPLIER-FILE-IN VALUATION-REPORT-OUT
+               VALUE-EXCEPTION-OUT.
+
+       311-WRITE-VALUE-EXCEPTION.
+           MOVE SORT-PART-NUMBER TO EXCEPT-PART-NUMBER-OUT.
+           WRITE VALUE-EXCEPTION-RECORD FROM VALUE-EXCEPTION-DETAIL.
+
+       309-WRITE-SUPPLIER-SUBTOTAL.
+           MOVE SUPPLIER-SUBTOTAL TO SUP-SUBTOTAL-F.
+           WRITE VALUATION-RECORD-OUT FROM SUPPLIER-SUBTOTAL-LINE.
+
+       310-WRITE-GRAND-TOTAL.
+           MOVE GRAND-TOTAL TO GRAND-TOTAL-F.
+           WRITE VALUATION-RECORD-OUT FROM GRAND-TOTAL-LINE.
+
+       401-RELEASE-INVENT-RECORDS.
+           OPEN INPUT INVENT-FILE-IN.
+           PERFORM 403-READ-AND-RELEASE
+               UNTIL INVENT-EOF-FLAG = "YES".
+           CLOSE INVENT-FILE-IN.
+
+       402-RETURN-VALUATION-RECORDS.
+           PERFORM 404-RETURN-SORTED-RECORD.
+           PERFORM 405-PROCESS-SORTED-RECORD
+               UNTIL SORT-EOF-FLAG = "YES".
+           IF FIRST-RECORD-SW = "NO"
+               PERFORM 309-WRITE-SUPPLIER-SUBTOTAL
+           END-IF.
+           PERFORM 310-WRITE-GRAND-TOTAL.
+
+       403-READ-AND-RELEASE.
+           READ INVENT-FILE-IN
+               AT END
+                   MOVE "YES" TO INVENT-EOF-FLAG
+               NOT AT END
+                   MOVE SUPPLIER-CODE-IN  TO SORT-SUPPLIER-CODE
+                   MOVE PART-NUMBER-IN-PK TO SORT-PART-NUMBER
+                   MOVE PART-NAME         TO SORT-PART-NAME
+                   MOVE QTY-ON-HAND       TO SORT-QTY-ON-HAND
+                   MOVE UNIT-PRICE-IN     TO SORT-UNIT-PRICE
+                   RELEASE SORT-RECORD
+           END-READ.
+
+       404-RETURN-SORTED-RECORD.
+           RETURN SORT-WORK-FILE
+               AT END MOVE "YES" TO SORT-EOF-FLAG.
+
+       405-PROCESS-SORTED-RECORD.
+           IF FIRST-RECORD-SW = "YES"
+               MOVE SORT-SUPPLIER-CODE TO PREV-SUPPLIER-CODE
+               PERFORM 303-LOOKUP-SUPPLIER
+               PERFORM 306-WRITE-SUPPLIER-HEADER
+               MOVE "NO" TO FIRST-RECORD-SW
+           ELSE
+               IF SORT-SUPPLIER-CODE NOT = PREV-SUPPLIER-CODE
+                   PERFORM 309-WRITE-SUPPLIER-SUBTOTAL
+                   MOVE SORT-SUPPLIER-CODE TO PREV-SUPPLIER-CODE
+                   PERFORM 303-LOOKUP-SUPPLIER
+                   PERFORM 306-WRITE-SUPPLIER-HEADER
+               END-IF
+           END-IF.
+           PERFORM 305-CALCULATE-INV-VALUE.
+           PERFORM 307-WRITE-VALUATION-DETAIL.
+           PERFORM 404-RETURN-SORTED-RECORD.
