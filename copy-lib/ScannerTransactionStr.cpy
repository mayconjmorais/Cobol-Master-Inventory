@@ -0,0 +1,10 @@
+      ******************************************************************
+      * SCANNERTRANSACTIONSTR
+      *   Layout of a warehouse scanner transaction record, as it
+      *   arrives in the batch file produced by the handheld scanners
+      *   on the floor. Same shape as the transaction fields entered
+      *   interactively through CBLMAIN's TRANSACTION-ENTRY-SCREEN.
+      ******************************************************************
+           05  SCAN-TRANSACTION-TYPE     PIC X.
+           05  SCAN-PART-NUMBER          PIC 9(5).
+           05  SCAN-TRANSACTION-AMOUNT   PIC 9(3).
