@@ -0,0 +1,197 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. reorder.
+        AUTHOR. Maycon Morais.
+      * Reads the INVENT6 master after the nightly load and lists every
+      * part whose QTY-ON-HAND has fallen below its REORDER-POINT,
+      * along with the supplier to call, looked up against SUPPLIERI.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT INVENT-FILE-IN
+                ASSIGN TO "C:\temp\INVENT6.TXT"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE SEQUENTIAL
+                RECORD KEY IS PART-NUMBER-IN-PK.
+           SELECT SUPPLIER-FILE-IN
+                ASSIGN TO "C:\temp\SUPPLIERI.TXT"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS SUPPLIER-CODE-OUT-PK.
+           SELECT REORDER-REPORT-OUT
+                ASSIGN TO "C:\temp\REORDRPT.TXT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVENT-FILE-IN.
+       01  INVENTORY-RECORD-IN.
+           COPY 'IndexedInventRecordStr' IN copy-lib.
+
+       FD  SUPPLIER-FILE-IN.
+       01  SUPPLIER-RECORD-IN.
+           COPY 'IndexedSupplierStr'     IN copy-lib.
+
+       FD  REORDER-REPORT-OUT.
+       01  REORDER-RECORD-OUT   PIC X(70).
+
+       WORKING-STORAGE SECTION.
+       01  DAY-NAMES.
+           05  FILLER  PIC X(3) VALUE "MON".
+           05  FILLER  PIC X(3) VALUE "TUE".
+           05  FILLER  PIC X(3) VALUE "WED".
+           05  FILLER  PIC X(3) VALUE "THR".
+           05  FILLER  PIC X(3) VALUE "FRI".
+           05  FILLER  PIC X(3) VALUE "SAT".
+           05  FILLER  PIC X(3) VALUE "SUN".
+
+       01  DAY-TABLE REDEFINES DAY-NAMES.
+           05 DAY-NAME OCCURS 7 TIMES PIC X(3).
+
+       01  DATE-IN.
+           10 YEAR-IN  PIC 9(2).
+           10 MONTH-IN PIC 9(2).
+           10 DAY-IN   PIC 9(2).
+
+       01  DAY-OF-WEEK-INT PIC 9(1).
+
+       01  REORDER-TITLE.
+           05  FILLER            PIC X(7) VALUE SPACES.
+           05  FILLER            PIC X(16) VALUE "RE-ORDER REPORT".
+           05  FILLER            PIC X(5) VALUE SPACES.
+           05  DAY-WEEK          PIC X(3).
+           05  FILLER            PIC X VALUE SPACES.
+           05  DAY-YEAR          PIC 9(2).
+           05  FILLER            PIC X VALUE SPACES.
+           05  DAY-MONTH         PIC 9(2).
+           05  FILLER            PIC X VALUE SPACES.
+           05  DAY-DAY           PIC 9(2).
+           05  FILLER            PIC X VALUE SPACES.
+
+       01  REORDER-RECORD-DETAIL.
+           05  PART-NUMBER-OUT    PIC ZZZZZZ9.
+           05  FILLER             PIC X(3) VALUE SPACES.
+           05  PART-NAME-OUT      PIC X(20).
+           05  FILLER             PIC X(2) VALUE SPACES.
+           05  QTY-ON-HAND-OUT    PIC ZZZ9.
+           05  FILLER             PIC X(2) VALUE SPACES.
+           05  REORDER-POINT-OUT  PIC ZZZ9.
+           05  FILLER             PIC X(2) VALUE SPACES.
+           05  SUPPLIER-CODE-OUT  PIC ZZZ9.
+           05  FILLER             PIC X(2) VALUE SPACES.
+           05  SUPPLIER-NAME-OUT  PIC X(20).
+
+       01  REORDER-COLUMN-HEADER.
+           05  FILLER  PIC X(10)  VALUE   "PARTNUMBER".
+           05  FILLER  PIC X(3)   VALUE   SPACES.
+           05  FILLER  PIC X(8)   VALUE   "PARTNAME".
+           05  FILLER  PIC X(11)  VALUE   SPACES.
+           05  FILLER  PIC X(8)   VALUE   "ON-HAND".
+           05  FILLER  PIC X(3)   VALUE   SPACES.
+           05  FILLER  PIC X(7)   VALUE   "REORDER".
+           05  FILLER  PIC X(2)   VALUE   SPACES.
+           05  FILLER  PIC X(3)   VALUE   "SUP".
+           05  FILLER  PIC X(3)   VALUE   SPACES.
+           05  FILLER  PIC X(12)  VALUE   "SUPPLIERNAME".
+
+       01  REORDER-AUDIT-TRAIL.
+           05  FILLER           PIC X(4)  VALUE "READ".
+           05  FILLER           PIC X(2)  VALUE SPACES.
+           05  READ-COUNTER-F   PIC Z(3)9  VALUE ZERO.
+           05  FILLER           PIC X(2)  VALUE SPACES.
+           05  FILLER           PIC X(13) VALUE "FLAGGED-BELOW".
+           05  FILLER           PIC X(2)  VALUE SPACES.
+           05  WRITE-COUNTER-F  PIC Z(3)9  VALUE ZERO.
+
+       01  SUMMARY-DATA.
+           05  READ-COUNTER     PIC 9(4)  VALUE ZERO.
+           05  WRITE-COUNTER    PIC 9(4)  VALUE ZERO.
+
+       01  FLAGS-AND-COUNTERS.
+           05  INVENT-EOF-FLAG     PIC X(3) VALUE "NO".
+           05  SUPPLIER-FOUND-SW   PIC X(3) VALUE "NO".
+
+       PROCEDURE DIVISION.
+       100-PRODUCE-REORDER-REPORT.
+           PERFORM 201-INIT-REORDER-REPORT.
+           PERFORM 202-PRODUCE-REORDER-DETAIL
+               UNTIL INVENT-EOF-FLAG = "YES".
+           PERFORM 203-TERM-REORDER-REPORT.
+           EXIT PROGRAM.
+
+       201-INIT-REORDER-REPORT.
+           PERFORM 301-OPEN-FILES.
+           PERFORM 304-READ-INVENT-RECORD.
+           PERFORM 302-WRITE-COL-HEADERS.
+
+       202-PRODUCE-REORDER-DETAIL.
+           IF QTY-ON-HAND < REORDER-POINT
+               PERFORM 303-LOOKUP-SUPPLIER
+               PERFORM 306-WRITE-REORDER-DETAIL
+           END-IF
+           PERFORM 304-READ-INVENT-RECORD.
+
+       203-TERM-REORDER-REPORT.
+           PERFORM 307-WRITE-AUDIT-TRAIL.
+           PERFORM 308-CLOSE-FILES.
+
+       301-OPEN-FILES.
+           OPEN INPUT  INVENT-FILE-IN SUPPLIER-FILE-IN
+                OUTPUT REORDER-REPORT-OUT.
+
+       302-WRITE-COL-HEADERS.
+           ACCEPT DATE-IN FROM DATE.
+           MOVE YEAR-IN TO DAY-YEAR.
+           MOVE MONTH-IN TO DAY-MONTH.
+           MOVE DAY-IN TO DAY-DAY.
+           ACCEPT DAY-OF-WEEK-INT FROM DAY-OF-WEEK.
+           MOVE DAY-NAME(DAY-OF-WEEK-INT) TO DAY-WEEK.
+
+           WRITE REORDER-RECORD-OUT FROM REORDER-TITLE.
+           WRITE REORDER-RECORD-OUT FROM REORDER-COLUMN-HEADER.
+
+       303-LOOKUP-SUPPLIER.
+           MOVE "NO" TO SUPPLIER-FOUND-SW.
+           MOVE SUPPLIER-CODE-IN TO SUPPLIER-CODE-OUT-PK.
+           READ SUPPLIER-FILE-IN
+               INVALID KEY
+                   PERFORM 701-SUPPLIER-NOT-FOUND
+               NOT INVALID KEY
+                   MOVE "YES" TO SUPPLIER-FOUND-SW
+           END-READ.
+
+       304-READ-INVENT-RECORD.
+           READ INVENT-FILE-IN
+              AT END  MOVE "YES" TO INVENT-EOF-FLAG
+                NOT AT END ADD 1 TO READ-COUNTER.
+
+       306-WRITE-REORDER-DETAIL.
+           MOVE PART-NUMBER-IN-PK TO PART-NUMBER-OUT.
+           MOVE PART-NAME         TO PART-NAME-OUT.
+           MOVE QTY-ON-HAND       TO QTY-ON-HAND-OUT.
+           MOVE REORDER-POINT     TO REORDER-POINT-OUT.
+           MOVE SUPPLIER-CODE-IN  TO SUPPLIER-CODE-OUT.
+           IF SUPPLIER-FOUND-SW = "YES"
+               MOVE SUPPLIER-NAME TO SUPPLIER-NAME-OUT
+           ELSE
+               MOVE "** SUPPLIER NOT ON FILE **" TO SUPPLIER-NAME-OUT
+           END-IF.
+           IF WRITE-COUNTER NOT EQUAL 0
+               AND FUNCTION MOD (WRITE-COUNTER, 10) = 0
+                   WRITE REORDER-RECORD-OUT FROM REORDER-COLUMN-HEADER
+                       AFTER ADVANCING PAGE
+           END-IF.
+           WRITE REORDER-RECORD-OUT FROM REORDER-RECORD-DETAIL.
+           ADD 1 TO WRITE-COUNTER.
+
+       307-WRITE-AUDIT-TRAIL.
+           MOVE READ-COUNTER  TO READ-COUNTER-F.
+           MOVE WRITE-COUNTER TO WRITE-COUNTER-F.
+           WRITE REORDER-RECORD-OUT FROM REORDER-AUDIT-TRAIL.
+
+       308-CLOSE-FILES.
+           CLOSE INVENT-FILE-IN SUPPLIER-FILE-IN REORDER-REPORT-OUT.
+
+       701-SUPPLIER-NOT-FOUND.
+           DISPLAY "REORDER REPORT: SUPPLIER NOT ON FILE FOR PART "
+               PART-NUMBER-IN-PK.
