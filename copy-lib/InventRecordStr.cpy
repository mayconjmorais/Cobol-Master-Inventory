@@ -0,0 +1,12 @@
+      ******************************************************************
+      * INVENTRECORDSTR
+      *   Layout of the raw sequential inventory extract (INVENT.TXT)
+      *   as it arrives from the nightly feed, before conversion to
+      *   the INVENT6 indexed master.
+      ******************************************************************
+           05  INV-PART-NUMBER           PIC 9(5).
+           05  INV-PART-NAME             PIC X(20).
+           05  INV-QTY-ON-HAND           PIC 9(4).
+           05  INV-REORDER-POINT         PIC 9(4).
+           05  INV-UNIT-PRICE            PIC 9(4)V99.
+           05  INV-SUPPLIER-CODE         PIC 9(4).
