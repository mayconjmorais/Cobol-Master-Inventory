@@ -0,0 +1,8 @@
+      ******************************************************************
+      * INDEXEDSUPPLIERSTR
+      *   Layout of the SUPPLIERI indexed supplier master record.
+      *   RECORD KEY IS SUPPLIER-CODE-OUT-PK.
+      ******************************************************************
+           05  SUPPLIER-CODE-OUT-PK      PIC 9(4).
+           05  SUPPLIER-NAME             PIC X(20).
+           05  SUPPLIER-PHONE            PIC X(12).
