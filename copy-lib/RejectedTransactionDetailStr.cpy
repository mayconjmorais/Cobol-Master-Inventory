@@ -0,0 +1,16 @@
+      ******************************************************************
+      * REJECTEDTRANSACTIONDETAILSTR
+      *   Layout of one line written to the shared rejected-transaction
+      *   exceptions file (REJECTED.TXT). Used by both the interactive
+      *   transaction entry in CBLMAIN and the warehouse-scanner batch
+      *   poster so the two paths can never drift apart on log layout.
+      ******************************************************************
+           05  RTRAN-DATE                PIC 9(6).
+           05  FILLER                    PIC X VALUE SPACES.
+           05  RTRAN-TIME                PIC 9(8).
+           05  FILLER                    PIC X VALUE SPACES.
+           05  RTRAN-PART-NUMBER         PIC 9(5).
+           05  FILLER                    PIC X VALUE SPACES.
+           05  RTRAN-ATTEMPTED-AMOUNT    PIC 9(3).
+           05  FILLER                    PIC X VALUE SPACES.
+           05  RTRAN-ACTUAL-QTY-ON-HAND  PIC 9(4).
