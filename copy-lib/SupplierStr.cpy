@@ -0,0 +1,9 @@
+      ******************************************************************
+      * SUPPLIERSTR
+      *   Layout of the raw sequential supplier extract (SUPPLIERS4.TXT)
+      *   as it arrives from the nightly feed, before conversion to
+      *   the SUPPLIERI indexed master.
+      ******************************************************************
+           05  SUP-CODE                  PIC 9(4).
+           05  SUP-NAME                  PIC X(20).
+           05  SUP-PHONE                 PIC X(12).
