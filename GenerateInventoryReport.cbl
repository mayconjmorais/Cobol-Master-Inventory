@@ -11,19 +11,34 @@
                 ORGANIZATION IS INDEXED
                 ACCESS MODE SEQUENTIAL
                 RECORD KEY IS PART-NUMBER-IN-PK.
+           SELECT SUPPLIER-FILE-IN
+                ASSIGN TO "C:\temp\SUPPLIERI.TXT"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS SUPPLIER-CODE-OUT-PK.
            SELECT INVENT-REPORT-OUT
                 ASSIGN TO "C:\temp\INVREPRT.TXT"
                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VALUE-EXCEPTION-OUT
+                ASSIGN TO "C:\temp\INVVALEX.TXT"
+                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD  INVENT-FILE-IN.
        01  INVENTORY-RECORD-IN.
            COPY IndexedInventRecordStr.cpy IN copy-lib.
-       
+
+       FD  SUPPLIER-FILE-IN.
+       01  SUPPLIER-RECORD-IN.
+           COPY IndexedSupplierStr.cpy IN copy-lib.
+
        FD  INVENT-REPORT-OUT.
-       01  INVENT-RECORD-OUT    PIC X(55).
-      
+       01  INVENT-RECORD-OUT    PIC X(75).
+
+       FD  VALUE-EXCEPTION-OUT.
+       01  VALUE-EXCEPTION-RECORD  PIC X(40).
+
        WORKING-STORAGE SECTION.
        01  DAY-NAMES.
            05  FILLER  PIC X(3) VALUE "MON".
@@ -65,6 +80,8 @@
            05  QTY-ON-HAND-OUT   PIC ZZZ9.
            05  FILLER            PIC X(2)  VALUE SPACES.
            05  STOCK-VALUE-OUT-F   PIC $,$$$,$$9.99.
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  SUPPLIER-NAME-OUT PIC X(20).
 
        01  INV-COLUMN-HEADER.
            05  FILLER  PIC X(10)  VALUE   "PARTNUMBER".
@@ -74,6 +91,8 @@
            05  FILLER  PIC X(8)   VALUE   "QUANTITY".
            05  FILLER  PIC X(2)   VALUE   SPACES.
            05  FILLER  PIC X(5)    VALUE   "VALUE".
+           05  FILLER  PIC X(7)    VALUE   SPACES.
+           05  FILLER  PIC X(8)    VALUE   "SUPPLIER".
            
        01  AUDIT-TRAIL.
            05  FILLER           PIC X(11) VALUE "TOTAL VALUE".
@@ -88,6 +107,12 @@
            05  FILLER           PIC X(2)  VALUE SPACES.
            05  WRITE-COUNTER-F  PIC Z(3)9  VALUE ZERO.
 
+       01  VALUE-EXCEPTION-DETAIL.
+           05  FILLER                 PIC X(30)
+               VALUE "STOCK VALUE OVERFLOW - PART #".
+           05  FILLER                 PIC X VALUE SPACE.
+           05  EXCEPT-PART-NUMBER-OUT PIC 9(5).
+
        01  SUMMARY-DATA.
            05  TOTAL-INV-VALUE  PIC 9(8)V99 VALUE ZEROS.               
            05  READ-COUNTER     PIC 9(4)  VALUE ZERO.
@@ -96,6 +121,7 @@
            
        01  FLAGS-AND-COUNTERS.
            05  INVENT-EOF-FLAG     PIC X(3) VALUE "NO".
+           05  SUPPLIER-FOUND-SW   PIC X(3) VALUE "NO".
 
 
        PROCEDURE DIVISION.
@@ -113,7 +139,8 @@
 
        202-PRODUCE-INV-DETAIL-RECORD.
            PERFORM 303-CALCULATE-INV-VALUE.
-           PERFORM 305-CALCULATE-TOTAL-INV-VALUE.                   
+           PERFORM 305-CALCULATE-TOTAL-INV-VALUE.
+           PERFORM 309-LOOKUP-SUPPLIER.
            PERFORM 306-WRITE-INVENTORY-DETAIL.
            PERFORM 304-READ-INV-RECORD.
 
@@ -122,8 +149,8 @@
            PERFORM 308-CLOSE-INV-FILES.
 
        301-OPEN-INV-FILES.
-           OPEN INPUT  INVENT-FILE-IN
-                OUTPUT INVENT-REPORT-OUT.
+           OPEN INPUT  INVENT-FILE-IN SUPPLIER-FILE-IN
+                OUTPUT INVENT-REPORT-OUT VALUE-EXCEPTION-OUT.
 
        302-WRITE-COL-HEADERS.
            ACCEPT DATE-IN FROM DATE.
@@ -137,8 +164,12 @@
            WRITE INVENT-RECORD-OUT FROM INV-COLUMN-HEADER.  
 
        303-CALCULATE-INV-VALUE.
-       MULTIPLY QTY-ON-HAND  BY UNIT-PRICE-IN
-               GIVING  STOCK-VALUE-OUT.
+           MULTIPLY QTY-ON-HAND  BY UNIT-PRICE-IN
+               GIVING  STOCK-VALUE-OUT
+               ON SIZE ERROR
+                   MOVE ZERO TO STOCK-VALUE-OUT
+                   PERFORM 310-WRITE-VALUE-EXCEPTION
+           END-MULTIPLY.
            MOVE STOCK-VALUE-OUT TO STOCK-VALUE-OUT-F.
 
        304-READ-INV-RECORD.
@@ -153,6 +184,11 @@
            MOVE PART-NUMBER-IN-PK TO PART-NUMBER-OUT.
            MOVE PART-NAME         TO PART-NAME-OUT.
            MOVE QTY-ON-HAND       TO QTY-ON-HAND-OUT.
+           IF SUPPLIER-FOUND-SW = "YES"
+               MOVE SUPPLIER-NAME TO SUPPLIER-NAME-OUT
+           ELSE
+               MOVE "** SUPPLIER NOT ON FILE **" TO SUPPLIER-NAME-OUT
+           END-IF.
            IF WRITE-COUNTER NOT EQUAL 0
                AND FUNCTION MOD (WRITE-COUNTER, 10) = 0
                    WRITE INVENT-RECORD-OUT FROM INV-COLUMN-HEADER
@@ -161,6 +197,16 @@
            WRITE INVENT-RECORD-OUT FROM INVENT-RECORD-DETAIL.
            ADD 1 TO WRITE-COUNTER.
 
+       309-LOOKUP-SUPPLIER.
+           MOVE "NO" TO SUPPLIER-FOUND-SW.
+           MOVE SUPPLIER-CODE-IN TO SUPPLIER-CODE-OUT-PK.
+           READ SUPPLIER-FILE-IN
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "YES" TO SUPPLIER-FOUND-SW
+           END-READ.
+
        307-WRITE-AUDIT-TRAIL.
            MOVE TOTAL-INV-VALUE TO TOT-INV-VAL-F.
            MOVE READ-COUNTER TO READ-COUNTER-F.
@@ -168,4 +214,9 @@
            WRITE INVENT-RECORD-OUT FROM AUDIT-TRAIL.
        
        308-CLOSE-INV-FILES.
-           CLOSE INVENT-FILE-IN INVENT-REPORT-OUT.
\ No newline at end of file
+           CLOSE INVENT-FILE-IN SUPPLIER-FILE-IN INVENT-REPORT-OUT
+               VALUE-EXCEPTION-OUT.
+
+       310-WRITE-VALUE-EXCEPTION.
+           MOVE PART-NUMBER-IN-PK TO EXCEPT-PART-NUMBER-OUT.
+           WRITE VALUE-EXCEPTION-RECORD FROM VALUE-EXCEPTION-DETAIL.
